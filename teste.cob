@@ -1,18 +1,269 @@
       ***********************************************
       * AUTOR: CLEBER BIANCHI CAVALCANTE DE JESUS
       * DATA:  02/04/2024
+      ***********************************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * 10/04/2024 CBCJ    GRAVA CADA NOME ACEITO NO ARQUIVO INDEXADO
+      *                    NAME-MASTER, EM VEZ DE SO EXIBIR NA TELA
+      * 15/04/2024 CBCJ    AMPLIA WS-NOME PARA X(30) E VALIDA A
+      *                    ENTRADA: REJEITA BRANCO E FLAGA ESTOURO DE
+      *                    TAMANHO EM VEZ DE TRUNCAR EM SILENCIO
+      * 22/04/2024 CBCJ    LAYOUT DO REGISTRO DE NOME MOVIDO PARA O
+      *                    COPY NAMEREC (COMPARTILHADO COM O
+      *                    TESTE-BATCH E COM FUTUROS PROGRAMAS QUE
+      *                    VIEREM A TOCAR EM NOMES)
+      * 26/04/2024 CBCJ    CONSULTA NAME-MASTER PELO NOME DIGITADO E
+      *                    AVISA QUANDO JA EXISTE, PEDINDO CONFIRMACAO
+      *                    ANTES DE GRAVAR UM REGISTRO DUPLICADO
+      * 29/04/2024 CBCJ    TROCA STOP RUN POR GOBACK PARA PERMITIR
+      *                    QUE O PROGRAMA SEJA CALLED PELO MAINMENU
+      *                    E DEVOLVA O CONTROLE AO MENU
+      * 30/04/2024 CBCJ    CHECA O FILE STATUS APOS TODO OPEN/WRITE/
+      *                    READ NO NAME-MASTER, COM PARAGRAFO PADRAO
+      *                    DE TRATAMENTO DE ERRO DE E/S
+      * 05/05/2024 CBCJ    CONFIRMAR DUPLICATA AGORA REGRAVA O REGISTRO
+      *                    EXISTENTE (REWRITE) EM VEZ DE TENTAR WRITE
+      *                    COM CHAVE REPETIDA; NM-SEQUENCIA PASSA A SER
+      *                    CALCULADO A PARTIR DO MAIOR VALOR JA GRAVADO
+      *                    NO NAME-MASTER; ERRO DE E/S AGORA DEVOLVE
+      *                    CONTROLE AO CHAMADOR (GOBACK + RETURN-CODE)
+      *                    EM VEZ DE DERRUBAR O RUN UNIT INTEIRO QUANDO
+      *                    O TESTE E CALLED PELO MAINMENU
+      * 08/05/2024 CBCJ    NAME-MASTER PASSA A SER CHAVEADO POR
+      *                    NM-SEQUENCIA (CHAVE PRIMARIA UNICA), COM
+      *                    NM-NOME COMO CHAVE ALTERNATIVA COM
+      *                    DUPLICATAS, PARA QUE UMA DUPLICATA
+      *                    CONFIRMADA PELO OPERADOR SEJA REALMENTE
+      *                    GRAVADA COMO UM REGISTRO NOVO (ANTES, A
+      *                    CONFIRMACAO SO REGRAVAVA O MESMO REGISTRO
+      *                    SEM MUDAR NADA NO ARQUIVO); PROMPT-NOME
+      *                    (2100) NAO USA MAIS GO TO PARA A VALIDACAO
+      *                    DE ENTRADA, SO IF/ELSE ANINHADO
       ***********************************************
         IDENTIFICATION DIVISION.
         PROGRAM-ID. TESTE.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT NAME-MASTER ASSIGN TO "NAMEMSTR"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS NM-SEQUENCIA
+                ALTERNATE RECORD KEY IS NM-NOME WITH DUPLICATES
+                FILE STATUS IS WS-NM-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  NAME-MASTER
+            LABEL RECORDS ARE STANDARD.
+        COPY NAMEREC.
+
         WORKING-STORAGE SECTION.
       * DECLARAÇÃO DE VARIÁVEIS
-        77 WS-NOME      PIC X(10).
+        77  WS-NOME-BUFFER      PIC X(60).
+        77  WS-TAM-DIGITADO     PIC 9(03) COMP.
+        77  WS-NM-STATUS        PIC X(02).
+        77  WS-SEQUENCIA        PIC 9(06) COMP VALUE ZERO.
+        77  WS-SW-VALIDO        PIC X(01) VALUE 'N'.
+            88  WS-ENTRADA-VALIDA           VALUE 'S'.
+        77  WS-SW-DUPLICADO     PIC X(01) VALUE 'N'.
+            88  WS-NOME-DUPLICADO           VALUE 'S'.
+        77  WS-SW-GRAVAR        PIC X(01) VALUE 'N'.
+            88  WS-GRAVACAO-CONFIRMADA      VALUE 'S'.
+        77  WS-SW-FIM-MASTER    PIC X(01) VALUE 'N'.
+            88  WS-FIM-MASTER               VALUE 'S'.
+        77  WS-CONFIRMA         PIC X(01) VALUE SPACE.
+            88  WS-CONFIRMA-SIM             VALUE 'S' 's'.
+
         PROCEDURE DIVISION.
       * COMANDO DISPLAY EXIBE NA TELA
       * COMANDO ACCEPT ENTRADA DE DADOS
-      * STOP RUN ENCERRAR PROCESSO
-           DISPLAY "DIGITE O NOME: "
-           ACCEPT WS-NOME
-           DISPLAY "O NOME DIGITAO É: " WS-NOME
-           STOP RUN.
+      * GOBACK ENCERRA O PROGRAMA (OU RETORNA AO CHAMADOR, SE CALLED)
+        0000-MAINLINE.
+            PERFORM 1000-INICIALIZAR
+            PERFORM 2000-OBTER-NOME-VALIDO THRU 2000-EXIT
+            DISPLAY "O NOME DIGITAO É: " NM-NOME
+            PERFORM 3000-VERIFICAR-DUPLICADO THRU 3000-EXIT
+            IF WS-GRAVACAO-CONFIRMADA
+                PERFORM 4000-GRAVAR-NOME THRU 4000-EXIT
+            END-IF
+            PERFORM 9000-FINALIZAR
+            GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INICIALIZAR - ABRE O NAME-MASTER, CRIANDO-O NA        *
+      * PRIMEIRA EXECUCAO SE AINDA NAO EXISTIR NO DISCO, E DEPOIS  *
+      * POSICIONA WS-SEQUENCIA NO MAIOR NM-SEQUENCIA JA GRAVADO.   *
+      *-----------------------------------------------------------*
+        1000-INICIALIZAR.
+            OPEN I-O NAME-MASTER
+            IF WS-NM-STATUS = '35'
+                OPEN OUTPUT NAME-MASTER
+                CLOSE NAME-MASTER
+                OPEN I-O NAME-MASTER
+            END-IF
+            IF WS-NM-STATUS NOT = '00'
+                PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-IF
+            PERFORM 1100-DETERMINAR-SEQUENCIA THRU 1100-EXIT.
+
+      *-----------------------------------------------------------*
+      * 1100-DETERMINAR-SEQUENCIA - PERCORRE O NAME-MASTER PARA    *
+      * ACHAR O MAIOR NM-SEQUENCIA JA GRAVADO, DE MODO QUE OS      *
+      * PROXIMOS REGISTROS CONTINUEM A NUMERACAO EM VEZ DE         *
+      * REINICIAR EM 1 A CADA EXECUCAO DO TESTE.                   *
+      *-----------------------------------------------------------*
+        1100-DETERMINAR-SEQUENCIA.
+            MOVE ZEROS TO NM-SEQUENCIA
+            MOVE 'N' TO WS-SW-FIM-MASTER
+            START NAME-MASTER KEY IS NOT LESS NM-SEQUENCIA
+            IF WS-NM-STATUS NOT = '00'
+                MOVE 'S' TO WS-SW-FIM-MASTER
+            END-IF
+            PERFORM 1150-LER-PROXIMA-SEQUENCIA THRU 1150-EXIT
+                UNTIL WS-FIM-MASTER
+            MOVE ZEROS TO NM-SEQUENCIA.
+        1100-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 1150-LER-PROXIMA-SEQUENCIA - LE O PROXIMO REGISTRO DO      *
+      * NAME-MASTER EM SEQUENCIA DE CHAVE.  O STATUS E CHECADO     *
+      * EXPLICITAMENTE (E NAO SO A CLAUSULA AT END) PORQUE UM      *
+      * ERRO DE E/S GENUINO CAI NO RAMO NOT AT END DO READ, E      *
+      * NAO PODE SER CONFUNDIDO COM UMA LEITURA VALIDA.            *
+      *-----------------------------------------------------------*
+        1150-LER-PROXIMA-SEQUENCIA.
+            READ NAME-MASTER NEXT RECORD
+                AT END
+                    CONTINUE
+            END-READ
+            EVALUATE WS-NM-STATUS
+                WHEN '00'
+                    IF NM-SEQUENCIA > WS-SEQUENCIA
+                        MOVE NM-SEQUENCIA TO WS-SEQUENCIA
+                    END-IF
+                WHEN '10'
+                    MOVE 'S' TO WS-SW-FIM-MASTER
+                WHEN OTHER
+                    PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-EVALUATE.
+        1150-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-OBTER-NOME-VALIDO - REPETE O PEDIDO ATE RECEBER UM    *
+      * NOME PREENCHIDO QUE CAIBA NO CAMPO NM-NOME (30 POSICOES).  *
+      * O NOME E ACEITO NUM BUFFER MAIOR DO QUE O CAMPO FINAL PARA *
+      * QUE O ESTOURO DE TAMANHO SEJA DETECTADO E AVISADO, EM VEZ  *
+      * DE SER TRUNCADO EM SILENCIO.                               *
+      *-----------------------------------------------------------*
+        2000-OBTER-NOME-VALIDO.
+            MOVE 'N' TO WS-SW-VALIDO
+            PERFORM 2100-PROMPT-NOME THRU 2100-EXIT
+                UNTIL WS-ENTRADA-VALIDA.
+        2000-EXIT.
+            EXIT.
+
+        2100-PROMPT-NOME.
+            MOVE SPACES TO WS-NOME-BUFFER
+            DISPLAY "DIGITE O NOME: "
+            ACCEPT WS-NOME-BUFFER
+            IF WS-NOME-BUFFER = SPACES
+                DISPLAY "NOME EM BRANCO - ENTRADA OBRIGATORIA, REDIGITE"
+            ELSE
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-BUFFER))
+                    TO WS-TAM-DIGITADO
+                IF WS-TAM-DIGITADO > 30
+                    DISPLAY "NOME EXCEDE 30 CARACTERES - REJEITADO"
+                ELSE
+                    MOVE FUNCTION TRIM(WS-NOME-BUFFER) TO NM-NOME
+                    MOVE 'S' TO WS-SW-VALIDO
+                END-IF
+            END-IF.
+        2100-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-VERIFICAR-DUPLICADO - CONSULTA O NAME-MASTER PELA     *
+      * CHAVE ALTERNATIVA NM-NOME E CONFIRMA COM O OPERADOR ANTES  *
+      * DE GRAVAR UM NOME QUE JA ESTA CADASTRADO.  UM NOME         *
+      * CONFIRMADO NAO ATUALIZA O REGISTRO EXISTENTE - E GRAVADO   *
+      * COMO UM REGISTRO NOVO E DISTINTO (4000), COM SEU PROPRIO   *
+      * NM-SEQUENCIA, JA QUE NM-NOME ADMITE DUPLICATAS.            *
+      *-----------------------------------------------------------*
+        3000-VERIFICAR-DUPLICADO.
+            MOVE 'N' TO WS-SW-DUPLICADO
+            MOVE 'N' TO WS-SW-GRAVAR
+            READ NAME-MASTER KEY IS NM-NOME
+                INVALID KEY
+                    CONTINUE
+            END-READ
+            EVALUATE WS-NM-STATUS
+                WHEN '00'
+                    MOVE 'S' TO WS-SW-DUPLICADO
+                    DISPLAY "NAME ALREADY ON FILE: " NM-NOME
+                    DISPLAY "CONFIRMA GRAVACAO DUPLICADA (S/N)? "
+                    ACCEPT WS-CONFIRMA
+                    IF WS-CONFIRMA-SIM
+                        MOVE 'S' TO WS-SW-GRAVAR
+                    ELSE
+                        DISPLAY "REGISTRO NAO GRAVADO"
+                    END-IF
+                WHEN '23'
+                    MOVE 'S' TO WS-SW-GRAVAR
+                WHEN OTHER
+                    PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-EVALUATE.
+        3000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 4000-GRAVAR-NOME - GRAVA O NOME DIGITADO NO NAME-MASTER    *
+      * COMO UM REGISTRO NOVO, COM A PROXIMA SEQUENCIA.  ISSO VALE *
+      * TANTO PARA UM NOME INEDITO QUANTO PARA UMA DUPLICATA       *
+      * CONFIRMADA PELO OPERADOR EM 3000 - EM AMBOS OS CASOS O     *
+      * NM-NOME DA AREA DE REGISTRO (MOVIDO EM 2100) CONTINUA      *
+      * INTACTO, POIS A LEITURA PELA CHAVE ALTERNATIVA EM 3000 SO  *
+      * CONFIRMA A EXISTENCIA DE UM NOME IGUAL, SEM ALTERA-LO.     *
+      *-----------------------------------------------------------*
+        4000-GRAVAR-NOME.
+            ADD 1 TO WS-SEQUENCIA
+            MOVE WS-SEQUENCIA TO NM-SEQUENCIA
+            WRITE NM-REGISTRO
+                INVALID KEY
+                    CONTINUE
+            END-WRITE
+            IF WS-NM-STATUS NOT = '00'
+                PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            ELSE
+                DISPLAY "REGISTRO GRAVADO EM NAME-MASTER - SEQ = "
+                    WS-SEQUENCIA
+            END-IF.
+        4000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-TRATAR-ERRO-ARQUIVO - TRATAMENTO PADRAO DE ERRO DE    *
+      * E/S NO NAME-MASTER.  UM ERRO AQUI ABORTA O PROCESSAMENTO   *
+      * DESTE PROGRAMA E DEVOLVE O CONTROLE AO CHAMADOR COM UM     *
+      * RETURN-CODE DIFERENTE DE ZERO (EM VEZ DE STOP RUN), POIS   *
+      * O TESTE PODE ESTAR RODANDO COMO SUBPROGRAMA DO MAINMENU -  *
+      * UM STOP RUN AQUI DERRUBARIA O RUN UNIT INTEIRO, ENCERRANDO *
+      * TAMBEM O MENU.  COMO A GRAVACAO SO OCORRE APOS A           *
+      * VERIFICACAO DE DUPLICATA (PARAGRAFO 3000), UM NOME SO FICA *
+      * GRAVADO DEPOIS QUE A OPERACAO TERMINA COM SUCESSO - SE O   *
+      * PROGRAMA ABORTAR NO MEIO, O PROXIMO NOME DIGITADO NAO      *
+      * ENCONTRA REGISTRO PARCIAL NO NAME-MASTER PARA RECONCILIAR. *
+      *-----------------------------------------------------------*
+        8000-TRATAR-ERRO-ARQUIVO.
+            DISPLAY "ERRO DE E/S EM NAME-MASTER - FILE STATUS = "
+                WS-NM-STATUS
+            DISPLAY "PROCESSAMENTO ABORTADO"
+            CLOSE NAME-MASTER
+            MOVE 16 TO RETURN-CODE
+            GOBACK.
+
+        9000-FINALIZAR.
+            CLOSE NAME-MASTER.
