@@ -0,0 +1,437 @@
+      ***********************************************
+      * AUTOR: CLEBER BIANCHI CAVALCANTE DE JESUS
+      * DATA:  20/04/2024
+      ***********************************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * 20/04/2024 CBCJ    PROGRAMA CRIADO - CARGA EM LOTE DE NOMES
+      *                    PARA O NAME-MASTER, A PARTIR DE UM ARQUIVO
+      *                    SEQUENCIAL DE ENTRADA (EVITA REEXECUTAR O
+      *                    TESTE UMA VEZ PARA CADA NOME NO INTAKE)
+      * 22/04/2024 CBCJ    LAYOUT DO REGISTRO DE NOME MOVIDO PARA O
+      *                    COPY NAMEREC, COMPARTILHADO COM O TESTE
+      * 30/04/2024 CBCJ    CHECA O FILE STATUS APOS TODO OPEN/WRITE/
+      *                    READ NO NAME-MASTER, COM PARAGRAFO PADRAO
+      *                    DE TRATAMENTO DE ERRO DE E/S.  O PROPRIO
+      *                    SKIP DE DUPLICADOS (PARAGRAFO 3000) FAZ
+      *                    O PAPEL DE CHECKPOINT: UM NOME JA GRAVADO
+      *                    ANTES DE UM ABEND FICA NO NAME-MASTER E E
+      *                    PULADO QUANDO O LOTE E REEXECUTADO
+      * 05/05/2024 CBCJ    NAME-IN PASSA A SER LIDO NUM BUFFER DE 60
+      *                    POSICOES, COM O MESMO ESTOURO DE TAMANHO
+      *                    (>30) VALIDADO NO TESTE, EM VEZ DE TRUNCAR
+      *                    EM SILENCIO NOMES MAIORES QUE O CAMPO
+      *                    NM-NOME; NM-SEQUENCIA PASSA A CONTINUAR A
+      *                    NUMERACAO A PARTIR DO MAIOR VALOR JA
+      *                    GRAVADO NO NAME-MASTER, EM VEZ DE REINICIAR
+      *                    EM 1 A CADA LOTE PROCESSADO
+      * 06/05/2024 CBCJ    1150 E 2100 PASSAM A CHECAR O FILE STATUS
+      *                    EXPLICITAMENTE (EVALUATE), EM VEZ DE
+      *                    CONFIAR SO NA CLAUSULA NOT AT END, POIS UM
+      *                    ERRO DE E/S GENUINO TAMBEM CAI NESSE RAMO;
+      *                    NOVO PARAGRAFO 8100 TRATA ERRO EM NAMEIN
+      * 08/05/2024 CBCJ    NAME-MASTER PASSA A SER CHAVEADO POR
+      *                    NM-SEQUENCIA, COM NM-NOME COMO CHAVE
+      *                    ALTERNATIVA COM DUPLICATAS, PARA QUE DOIS
+      *                    NOMES IGUAIS NO MESMO LOTE SEJAM GRAVADOS
+      *                    COMO REGISTROS DISTINTOS EM VEZ DE UM
+      *                    DELES SER DESCARTADO EM SILENCIO; O
+      *                    CHECKPOINT DE REINICIO (QUE ANTES USAVA O
+      *                    PROPRIO SKIP DE DUPLICADOS) PASSA A SER UM
+      *                    ARQUIVO DEDICADO, BATCHCKP, GRAVADO A CADA
+      *                    REGISTRO PROCESSADO E ZERADO AO FIM DO LOTE
+      ***********************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. TESTE-BATCH.
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT NAME-IN ASSIGN TO "NAMEIN"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-NI-STATUS.
+            SELECT NAME-MASTER ASSIGN TO "NAMEMSTR"
+                ORGANIZATION IS INDEXED
+                ACCESS MODE IS DYNAMIC
+                RECORD KEY IS NM-SEQUENCIA
+                ALTERNATE RECORD KEY IS NM-NOME WITH DUPLICATES
+                FILE STATUS IS WS-NM-STATUS.
+            SELECT CHECKPOINT-FILE ASSIGN TO "BATCHCKP"
+                ORGANIZATION IS RELATIVE
+                ACCESS MODE IS RANDOM
+                RELATIVE KEY IS WS-CK-CHAVE
+                FILE STATUS IS WS-CK-STATUS.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD  NAME-IN
+            LABEL RECORDS ARE STANDARD.
+        01  NI-REGISTRO                 PIC X(60).
+
+        FD  NAME-MASTER
+            LABEL RECORDS ARE STANDARD.
+        COPY NAMEREC.
+
+        FD  CHECKPOINT-FILE
+            LABEL RECORDS ARE STANDARD.
+        01  CK-REGISTRO.
+            05  CK-CONT-LIDOS           PIC 9(06).
+
+        WORKING-STORAGE SECTION.
+        77  WS-NI-STATUS                PIC X(02).
+        77  WS-NM-STATUS                PIC X(02).
+        77  WS-CK-STATUS                PIC X(02).
+        77  WS-CK-CHAVE                 PIC 9(04) COMP VALUE 1.
+        77  WS-TAM-LIDO                 PIC 9(03) COMP.
+        77  WS-SEQUENCIA                PIC 9(06) COMP VALUE ZERO.
+        77  WS-CONT-LIDOS               PIC 9(06) COMP VALUE ZERO.
+        77  WS-CONT-GRAVADOS            PIC 9(06) COMP VALUE ZERO.
+        77  WS-CONT-DUPLICADOS          PIC 9(06) COMP VALUE ZERO.
+        77  WS-CONT-REJEITADOS          PIC 9(06) COMP VALUE ZERO.
+        77  WS-CONT-RESTART             PIC 9(06) COMP VALUE ZERO.
+        77  WS-SW-FIM-ARQUIVO           PIC X(01) VALUE 'N'.
+            88  WS-FIM-ARQUIVO                  VALUE 'S'.
+        77  WS-SW-FIM-MASTER            PIC X(01) VALUE 'N'.
+            88  WS-FIM-MASTER                   VALUE 'S'.
+        77  WS-SW-DUPLICADO             PIC X(01) VALUE 'N'.
+            88  WS-NOME-DUPLICADO               VALUE 'S'.
+
+        PROCEDURE DIVISION.
+        0000-MAINLINE.
+            PERFORM 1000-INICIALIZAR
+            PERFORM 2000-PROCESSAR-ARQUIVO THRU 2000-EXIT
+                UNTIL WS-FIM-ARQUIVO
+            PERFORM 9000-FINALIZAR
+            STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INICIALIZAR - ABRE O ARQUIVO DE ENTRADA, O NAME-MASTER*
+      * (CRIANDO-O SE FOR A PRIMEIRA EXECUCAO) E O CHECKPOINT DO   *
+      * LOTE, AVANCA O ARQUIVO DE ENTRADA ATE O PONTO ONDE UMA     *
+      * EXECUCAO ANTERIOR PAROU (SE HOUVER) E LE O PRIMEIRO NOME   *
+      * AINDA NAO PROCESSADO DO LOTE.                              *
+      *-----------------------------------------------------------*
+        1000-INICIALIZAR.
+            OPEN INPUT NAME-IN
+            IF WS-NI-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR NAMEIN - STATUS = ' WS-NI-STATUS
+                STOP RUN
+            END-IF
+            OPEN I-O NAME-MASTER
+            IF WS-NM-STATUS = '35'
+                OPEN OUTPUT NAME-MASTER
+                CLOSE NAME-MASTER
+                OPEN I-O NAME-MASTER
+            END-IF
+            IF WS-NM-STATUS NOT = '00'
+                DISPLAY 'ERRO AO ABRIR NAMEMSTR - STATUS = '
+                    WS-NM-STATUS
+                CLOSE NAME-IN
+                STOP RUN
+            END-IF
+            PERFORM 1100-DETERMINAR-SEQUENCIA THRU 1100-EXIT
+            PERFORM 1200-LER-CHECKPOINT THRU 1200-EXIT
+            PERFORM 2100-LER-PROXIMO-NOME THRU 2100-EXIT.
+
+      *-----------------------------------------------------------*
+      * 1100-DETERMINAR-SEQUENCIA - PERCORRE O NAME-MASTER PARA    *
+      * ACHAR O MAIOR NM-SEQUENCIA JA GRAVADO, DE MODO QUE O LOTE  *
+      * CONTINUE A NUMERACAO EM VEZ DE REINICIAR EM 1 A CADA       *
+      * EXECUCAO DO TESTE-BATCH.                                   *
+      *-----------------------------------------------------------*
+        1100-DETERMINAR-SEQUENCIA.
+            MOVE ZEROS TO NM-SEQUENCIA
+            MOVE 'N' TO WS-SW-FIM-MASTER
+            START NAME-MASTER KEY IS NOT LESS NM-SEQUENCIA
+            IF WS-NM-STATUS NOT = '00'
+                MOVE 'S' TO WS-SW-FIM-MASTER
+            END-IF
+            PERFORM 1150-LER-PROXIMA-SEQUENCIA THRU 1150-EXIT
+                UNTIL WS-FIM-MASTER
+            MOVE ZEROS TO NM-SEQUENCIA.
+        1100-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 1150-LER-PROXIMA-SEQUENCIA - LE O PROXIMO REGISTRO DO      *
+      * NAME-MASTER EM SEQUENCIA DE CHAVE.  O STATUS E CHECADO     *
+      * EXPLICITAMENTE (E NAO SO A CLAUSULA AT END) PORQUE UM      *
+      * ERRO DE E/S GENUINO CAI NO RAMO NOT AT END DO READ, E      *
+      * NAO PODE SER CONFUNDIDO COM UMA LEITURA VALIDA.            *
+      *-----------------------------------------------------------*
+        1150-LER-PROXIMA-SEQUENCIA.
+            READ NAME-MASTER NEXT RECORD
+                AT END
+                    CONTINUE
+            END-READ
+            EVALUATE WS-NM-STATUS
+                WHEN '00'
+                    IF NM-SEQUENCIA > WS-SEQUENCIA
+                        MOVE NM-SEQUENCIA TO WS-SEQUENCIA
+                    END-IF
+                WHEN '10'
+                    MOVE 'S' TO WS-SW-FIM-MASTER
+                WHEN OTHER
+                    PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-EVALUATE.
+        1150-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 1200-LER-CHECKPOINT - ABRE O ARQUIVO DE CHECKPOINT DO LOTE *
+      * (CRIANDO-O SE FOR A PRIMEIRA EXECUCAO) E, SE HOUVER UM     *
+      * CHECKPOINT GRAVADO POR UMA EXECUCAO ANTERIOR QUE ABENDOU,  *
+      * DESCARTA DO NAMEIN OS REGISTROS JA PROCESSADOS NAQUELA VEZ,*
+      * DE MODO QUE O LOTE RETOME DE ONDE PAROU EM VEZ DE COMECAR  *
+      * DO ZERO.  A AUSENCIA DE CHECKPOINT (STATUS '23') E UM LOTE *
+      * NOVO, NAO UM ERRO.                                         *
+      *-----------------------------------------------------------*
+        1200-LER-CHECKPOINT.
+            OPEN I-O CHECKPOINT-FILE
+            IF WS-CK-STATUS = '35'
+                OPEN OUTPUT CHECKPOINT-FILE
+                CLOSE CHECKPOINT-FILE
+                OPEN I-O CHECKPOINT-FILE
+            END-IF
+            IF WS-CK-STATUS NOT = '00'
+                PERFORM 8200-TRATAR-ERRO-CHECKPOINT
+            END-IF
+            READ CHECKPOINT-FILE
+                INVALID KEY
+                    CONTINUE
+            END-READ
+            EVALUATE WS-CK-STATUS
+                WHEN '00'
+                    IF CK-CONT-LIDOS > 0
+                        MOVE CK-CONT-LIDOS TO WS-CONT-RESTART
+                        MOVE CK-CONT-LIDOS TO WS-CONT-LIDOS
+                        DISPLAY "RETOMANDO LOTE A PARTIR DO REGISTRO "
+                            WS-CONT-RESTART
+                        PERFORM 1250-PULAR-REGISTRO THRU 1250-EXIT
+                            WS-CONT-RESTART TIMES
+                    END-IF
+                WHEN '23'
+                    CONTINUE
+                WHEN OTHER
+                    PERFORM 8200-TRATAR-ERRO-CHECKPOINT
+            END-EVALUATE.
+        1200-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 1250-PULAR-REGISTRO - DESCARTA UM REGISTRO DO NAMEIN SEM   *
+      * PROCESSA-LO, PARA AVANCAR O ARQUIVO ATE O PONTO ONDE UMA   *
+      * EXECUCAO ANTERIOR PAROU.                                   *
+      *-----------------------------------------------------------*
+        1250-PULAR-REGISTRO.
+            READ NAME-IN
+                AT END
+                    CONTINUE
+            END-READ
+            IF WS-NI-STATUS NOT = '00' AND WS-NI-STATUS NOT = '10'
+                PERFORM 8100-TRATAR-ERRO-NAMEIN
+            END-IF.
+        1250-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESSAR-ARQUIVO - PROCESSA UM NOME DO LOTE.  TODO   *
+      * NOME VALIDO E GRAVADO COMO UM REGISTRO PROPRIO EM          *
+      * NAME-MASTER (3000 APENAS AVISA E CONTA QUANDO O MESMO NOME *
+      * JA CONSTA NO ARQUIVO, SEM DEIXAR DE GRAVAR - NM-NOME       *
+      * ADMITE DUPLICATAS, ENTAO DUAS PESSOAS COM O MESMO NOME NO  *
+      * LOTE NAO SE CONFUNDEM COM UM NOME JA CARREGADO POR UMA     *
+      * EXECUCAO ANTERIOR).  O CHECKPOINT E GRAVADO APOS CADA      *
+      * REGISTRO PROCESSADO (7000), PARA QUE UM ABEND NO MEIO DO   *
+      * LOTE PERMITA RETOMAR DO PONTO CERTO NA PROXIMA EXECUCAO.   *
+      * UM NOME MAIOR QUE O CAMPO NM-NOME (30 POSICOES) E          *
+      * REJEITADO EM VEZ DE TRUNCADO EM SILENCIO, DO MESMO JEITO   *
+      * QUE O TESTE VALIDA O NOME DIGITADO INTERATIVAMENTE.        *
+      *-----------------------------------------------------------*
+        2000-PROCESSAR-ARQUIVO.
+            IF NI-REGISTRO = SPACES
+                DISPLAY "LINHA EM BRANCO IGNORADA NO LOTE"
+            ELSE
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(NI-REGISTRO))
+                    TO WS-TAM-LIDO
+                IF WS-TAM-LIDO > 30
+                    DISPLAY "NOME EXCEDE 30 CARACTERES - IGNORADO: "
+                        NI-REGISTRO
+                    ADD 1 TO WS-CONT-REJEITADOS
+                ELSE
+                    MOVE FUNCTION TRIM(NI-REGISTRO) TO NM-NOME
+                    PERFORM 3000-VERIFICAR-DUPLICADO THRU 3000-EXIT
+                    PERFORM 4000-GRAVAR-NOME THRU 4000-EXIT
+                END-IF
+            END-IF
+            PERFORM 7000-GRAVAR-CHECKPOINT THRU 7000-EXIT
+            PERFORM 2100-LER-PROXIMO-NOME THRU 2100-EXIT.
+        2000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-LER-PROXIMO-NOME - LE O PROXIMO NOME DO ARQUIVO DE    *
+      * ENTRADA.  O STATUS E CHECADO EXPLICITAMENTE (E NAO SO A    *
+      * CLAUSULA AT END) PORQUE UM ERRO DE E/S GENUINO CAI NO      *
+      * RAMO NOT AT END DO READ, E NAO PODE SER CONFUNDIDO COM UM  *
+      * REGISTRO VALIDO.                                           *
+      *-----------------------------------------------------------*
+        2100-LER-PROXIMO-NOME.
+            READ NAME-IN
+                AT END
+                    CONTINUE
+            END-READ
+            EVALUATE WS-NI-STATUS
+                WHEN '00'
+                    ADD 1 TO WS-CONT-LIDOS
+                WHEN '10'
+                    MOVE 'S' TO WS-SW-FIM-ARQUIVO
+                WHEN OTHER
+                    PERFORM 8100-TRATAR-ERRO-NAMEIN
+            END-EVALUATE.
+        2100-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 3000-VERIFICAR-DUPLICADO - CONSULTA O NAME-MASTER PELA     *
+      * CHAVE ALTERNATIVA NM-NOME SO PARA FINS INFORMATIVOS -      *
+      * COMO NM-NOME ADMITE DUPLICATAS, O NOME E GRAVADO POR 4000  *
+      * MESMO QUANDO JA CONSTA NO ARQUIVO (DUAS PESSOAS DIFERENTES *
+      * PODEM COMPARTILHAR O MESMO NOME NO MESMO LOTE); ESTA       *
+      * CONTAGEM SERVE APENAS PARA O OPERADOR SABER QUANTOS NOMES  *
+      * REPETIDOS APARECERAM.                                      *
+      *-----------------------------------------------------------*
+        3000-VERIFICAR-DUPLICADO.
+            MOVE 'N' TO WS-SW-DUPLICADO
+            READ NAME-MASTER KEY IS NM-NOME
+                INVALID KEY
+                    CONTINUE
+            END-READ
+            EVALUATE WS-NM-STATUS
+                WHEN '00'
+                    MOVE 'S' TO WS-SW-DUPLICADO
+                    ADD 1 TO WS-CONT-DUPLICADOS
+                    DISPLAY "NOME JA CADASTRADO - GRAVANDO MESMO ASSIM:"
+                        NM-NOME
+                WHEN '23'
+                    MOVE 'N' TO WS-SW-DUPLICADO
+                WHEN OTHER
+                    PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-EVALUATE.
+        3000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 4000-GRAVAR-NOME - GRAVA O NOME COMO UM REGISTRO NOVO EM   *
+      * NAME-MASTER, COM A PROXIMA SEQUENCIA.  A LEITURA PELA      *
+      * CHAVE ALTERNATIVA EM 3000 NAO ALTERA O NM-NOME JA MOVIDO   *
+      * PARA A AREA DE REGISTRO, ENTAO O WRITE ABAIXO GRAVA O      *
+      * MESMO NOME LIDO DO LOTE, COM SEU PROPRIO NM-SEQUENCIA.     *
+      *-----------------------------------------------------------*
+        4000-GRAVAR-NOME.
+            ADD 1 TO WS-SEQUENCIA
+            MOVE WS-SEQUENCIA TO NM-SEQUENCIA
+            WRITE NM-REGISTRO
+                INVALID KEY
+                    CONTINUE
+            END-WRITE
+            IF WS-NM-STATUS = '00'
+                ADD 1 TO WS-CONT-GRAVADOS
+            ELSE
+                PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-IF.
+        4000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 7000-GRAVAR-CHECKPOINT - REGISTRA EM BATCHCKP QUANTOS      *
+      * REGISTROS DO NAMEIN JA FORAM PROCESSADOS, PARA QUE UM      *
+      * ABEND POSTERIOR SAIBA A PARTIR DE ONDE RETOMAR.  A          *
+      * PRIMEIRA GRAVACAO DO LOTE USA WRITE (STATUS '23' NO        *
+      * REWRITE, POIS NENHUM REGISTRO FOI GRAVADO AINDA); AS       *
+      * DEMAIS ATUALIZAM O MESMO REGISTRO COM REWRITE.             *
+      *-----------------------------------------------------------*
+        7000-GRAVAR-CHECKPOINT.
+            MOVE WS-CONT-LIDOS TO CK-CONT-LIDOS
+            REWRITE CK-REGISTRO
+                INVALID KEY
+                    CONTINUE
+            END-REWRITE
+            IF WS-CK-STATUS = '23' OR WS-CK-STATUS = '21'
+                WRITE CK-REGISTRO
+                    INVALID KEY
+                        CONTINUE
+                END-WRITE
+            END-IF
+            IF WS-CK-STATUS NOT = '00'
+                PERFORM 8200-TRATAR-ERRO-CHECKPOINT
+            END-IF.
+        7000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-TRATAR-ERRO-ARQUIVO - TRATAMENTO PADRAO DE ERRO DE    *
+      * E/S NO NAME-MASTER DURANTE O LOTE.  ABORTA O LOTE NO PONTO *
+      * EM QUE ESTAVA; O CHECKPOINT GRAVADO ATE O ULTIMO REGISTRO  *
+      * PROCESSADO PERMANECE EM BATCHCKP PARA A PROXIMA EXECUCAO   *
+      * RETOMAR DAQUELE PONTO.                                     *
+      *-----------------------------------------------------------*
+        8000-TRATAR-ERRO-ARQUIVO.
+            DISPLAY "ERRO DE E/S EM NAME-MASTER - FILE STATUS = "
+                WS-NM-STATUS
+            DISPLAY "LOTE ABORTADO - REGISTROS GRAVADOS ATE AGORA = "
+                WS-CONT-GRAVADOS
+            CLOSE NAME-IN
+            CLOSE NAME-MASTER
+            CLOSE CHECKPOINT-FILE
+            STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 8100-TRATAR-ERRO-NAMEIN - TRATAMENTO PADRAO DE ERRO DE E/S *
+      * NO ARQUIVO DE ENTRADA NAMEIN DURANTE O LOTE.  MESMA        *
+      * POLITICA DO 8000: ABORTA O LOTE NO PONTO EM QUE ESTAVA.    *
+      *-----------------------------------------------------------*
+        8100-TRATAR-ERRO-NAMEIN.
+            DISPLAY "ERRO DE E/S EM NAMEIN - FILE STATUS = "
+                WS-NI-STATUS
+            DISPLAY "LOTE ABORTADO - REGISTROS GRAVADOS ATE AGORA = "
+                WS-CONT-GRAVADOS
+            CLOSE NAME-IN
+            CLOSE NAME-MASTER
+            CLOSE CHECKPOINT-FILE
+            STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 8200-TRATAR-ERRO-CHECKPOINT - TRATAMENTO PADRAO DE ERRO DE *
+      * E/S NO ARQUIVO DE CHECKPOINT BATCHCKP.  MESMA POLITICA DO  *
+      * 8000: ABORTA O LOTE NO PONTO EM QUE ESTAVA.                *
+      *-----------------------------------------------------------*
+        8200-TRATAR-ERRO-CHECKPOINT.
+            DISPLAY "ERRO DE E/S EM BATCHCKP - FILE STATUS = "
+                WS-CK-STATUS
+            DISPLAY "LOTE ABORTADO - REGISTROS GRAVADOS ATE AGORA = "
+                WS-CONT-GRAVADOS
+            CLOSE NAME-IN
+            CLOSE NAME-MASTER
+            CLOSE CHECKPOINT-FILE
+            STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 9000-FINALIZAR - AO CONCLUIR O LOTE COM SUCESSO, ZERA O    *
+      * CHECKPOINT EM BATCHCKP, POIS A PROXIMA EXECUCAO DO         *
+      * TESTE-BATCH (PRESUMIVELMENTE SOBRE UM NOVO NAMEIN) DEVE    *
+      * COMECAR DO INICIO, E NAO RETOMAR UM LOTE JA CONCLUIDO.     *
+      *-----------------------------------------------------------*
+        9000-FINALIZAR.
+            MOVE ZERO TO CK-CONT-LIDOS
+            REWRITE CK-REGISTRO
+                INVALID KEY
+                    CONTINUE
+            END-REWRITE
+            CLOSE NAME-IN
+            CLOSE NAME-MASTER
+            CLOSE CHECKPOINT-FILE
+            DISPLAY "TESTE-BATCH CONCLUIDO"
+            DISPLAY "REGISTROS LIDOS      = " WS-CONT-LIDOS
+            DISPLAY "REGISTROS GRAVADOS   = " WS-CONT-GRAVADOS
+            DISPLAY "DUPLICADOS ENCONTRADOS = " WS-CONT-DUPLICADOS
+            DISPLAY "REJEITADOS (>30 CAR) = " WS-CONT-REJEITADOS.
