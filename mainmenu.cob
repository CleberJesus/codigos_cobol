@@ -0,0 +1,64 @@
+      ***********************************************
+      * AUTOR: CLEBER BIANCHI CAVALCANTE DE JESUS
+      * DATA:  29/04/2024
+      ***********************************************
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * 29/04/2024 CBCJ    PROGRAMA CRIADO - MENU QUE CALL TESTE E
+      *                    TESTEFUNC, EVITANDO TER QUE RELANCAR O
+      *                    RUNTIME A CADA UTILITARIO EXECUTADO
+      * 05/05/2024 CBCJ    CHECA O RETURN-CODE APOS CALL "TESTE" E
+      *                    AVISA O OPERADOR QUANDO O CADASTRO ABORTA
+      *                    POR ERRO DE E/S, EM VEZ DE VOLTAR AO MENU
+      *                    EM SILENCIO
+      ***********************************************
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MAINMENU.
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+      * DECLARAÇÃO DE VARIÁVEIS
+        77  WS-OPCAO            PIC 9(01).
+        77  WS-SW-CONTINUA      PIC X(01) VALUE 'S'.
+            88  WS-CONTINUAR-MENU          VALUE 'S'.
+
+        PROCEDURE DIVISION.
+      * COMANDO DISPLAY EXIBE NA TELA
+      * COMANDO ACCEPT ENTRADA DE DADOS
+      * STOP RUN ENCERRAR PROCESSO
+        0000-MAINLINE.
+            PERFORM 1000-EXIBIR-MENU THRU 1000-EXIT
+                UNTIL NOT WS-CONTINUAR-MENU
+            STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-EXIBIR-MENU - EXIBE O MENU, CALL O UTILITARIO         *
+      * ESCOLHIDO E VOLTA PARA O MENU ATE O OPERADOR ESCOLHER SAIR.*
+      *-----------------------------------------------------------*
+        1000-EXIBIR-MENU.
+            DISPLAY " "
+            DISPLAY "============================================="
+            DISPLAY " MENU DE UTILITARIOS - SISTEMA DE CADASTRO"
+            DISPLAY "============================================="
+            DISPLAY " 1. CADASTRAR NOME (TESTE)"
+            DISPLAY " 2. DIAGNOSTICO DE DATA/HORA (TESTEFUNC)"
+            DISPLAY " 0. SAIR"
+            DISPLAY "============================================="
+            DISPLAY "DIGITE A OPCAO DESEJADA: "
+            ACCEPT WS-OPCAO
+            EVALUATE WS-OPCAO
+                WHEN 1
+                    MOVE 0 TO RETURN-CODE
+                    CALL "TESTE"
+                    IF RETURN-CODE NOT = 0
+                        DISPLAY "TESTE ENCERROU COM ERRO DE E/S - "
+                            "VEJA AS MENSAGENS ACIMA"
+                    END-IF
+                WHEN 2
+                    CALL "TESTEFUNC"
+                WHEN 0
+                    MOVE 'N' TO WS-SW-CONTINUA
+                WHEN OTHER
+                    DISPLAY "OPCAO INVALIDA - TENTE NOVAMENTE"
+            END-EVALUATE.
+        1000-EXIT.
+            EXIT.
