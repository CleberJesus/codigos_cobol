@@ -2,8 +2,97 @@
         PROGRAM-ID.             TESTEFUNC.
       *AUTHOR.                 CLEBER BIANCHI CAVALCANTE DE JESUS
       *DATA-ESCRITA.           28/03/2024.
+      *-----------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * 08/04/2024 CBCJ    GRAVA UMA LINHA NO AUDIT-LOG A CADA
+      *                    EXECUCAO (PROGRAMA, COMPILACAO, EXECUCAO
+      *                    E STATUS), ALEM DO DISPLAY NO CONSOLE
+      * 09/04/2024 CBCJ    CAPTURA A HORA FINAL E CALCULA O TEMPO
+      *                    DECORRIDO (TESTFUNC ELAPSED = HH:MM:SS),
+      *                    EXIBIDO E GRAVADO NO AUDIT-LOG
+      * 24/04/2024 CBCJ    IMPRIME O DIAGNOSTICO EM UM RELATORIO
+      *                    FORMATADO (REPORT-OUT) COM CABECALHO E
+      *                    RODAPE, PARA O BINDER DE OPERACOES
+      * 29/04/2024 CBCJ    TROCA STOP RUN POR GOBACK PARA PERMITIR
+      *                    QUE O PROGRAMA SEJA CALLED PELO MAINMENU
+      *                    E DEVOLVA O CONTROLE AO MENU
+      * 30/04/2024 CBCJ    CHECA O FILE STATUS APOS TODO OPEN/WRITE
+      *                    NO AUDIT-LOG E NO REPORT-OUT, COM
+      *                    PARAGRAFO PADRAO DE TRATAMENTO DE ERRO
+      * 06/05/2024 CBCJ    ALARGA AL-PROGRAMA PARA X(09) (O NOME
+      *                    "TESTEFUNC" ESTAVA SENDO TRUNCADO PARA
+      *                    "TESTEFUN"); 7500-IMPRIMIR-RELATORIO PASSA
+      *                    A CHECAR WS-RO-STATUS APOS CADA WRITE
+      *                    INDIVIDUAL, EM VEZ DE SO APOS A ULTIMA
+      *                    LINHA DO RELATORIO
+      *-----------------------------------------------------------
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-AL-STATUS.
+            SELECT REPORT-OUT ASSIGN TO "REPORTOUT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-RO-STATUS.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD  AUDIT-LOG
+            LABEL RECORDS ARE STANDARD.
+        01  AL-REGISTRO.
+            05  AL-PROGRAMA             PIC X(09).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  AL-DATA-COMPILACAO      PIC X(10).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  AL-HORA-COMPILACAO      PIC X(08).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  AL-DATA-EXECUCAO        PIC X(10).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  AL-HORA-EXECUCAO        PIC X(08).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  AL-TEMPO-DECORRIDO      PIC X(08).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  AL-STATUS               PIC X(08).
+
+        FD  REPORT-OUT
+            LABEL RECORDS ARE STANDARD.
+        01  RO-LINHA                    PIC X(80).
+
         WORKING-STORAGE SECTION.
+        77  WS-AL-STATUS                PIC X(02).
+        77  WS-RO-STATUS                PIC X(02).
+        77  WS-STATUS-EXECUCAO          PIC X(08) VALUE SPACES.
+        01  WS-REL-CABECALHO.
+            05  FILLER                  PIC X(40)
+                VALUE "TESTEFUNC - RELATORIO DE DIAGNOSTICO".
+            05  FILLER                  PIC X(40) VALUE SPACES.
+        01  WS-REL-LINHA-BRANCO         PIC X(80) VALUE SPACES.
+        01  WS-REL-DET-COMPILADO.
+            05  FILLER                  PIC X(20) VALUE
+                "DATA COMPILACAO:   ".
+            05  WR-DET-COMP-DATA        PIC X(10).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  WR-DET-COMP-HORA        PIC X(08).
+            05  FILLER                  PIC X(41) VALUE SPACES.
+        01  WS-REL-DET-EXECUTADO.
+            05  FILLER                  PIC X(20) VALUE
+                "DATA EXECUCAO:     ".
+            05  WR-DET-EXEC-DATA        PIC X(10).
+            05  FILLER                  PIC X(01) VALUE SPACE.
+            05  WR-DET-EXEC-HORA        PIC X(08).
+            05  FILLER                  PIC X(41) VALUE SPACES.
+        01  WS-REL-DET-ELAPSED.
+            05  FILLER                  PIC X(20) VALUE
+                "TEMPO DECORRIDO:   ".
+            05  WR-DET-ELAPSED          PIC X(08).
+            05  FILLER                  PIC X(52) VALUE SPACES.
+        01  WS-REL-RODAPE.
+            05  FILLER                  PIC X(28) VALUE
+                "FIM DO RELATORIO - STATUS: ".
+            05  WR-STATUS               PIC X(08).
+            05  FILLER                  PIC X(44) VALUE SPACES.
         01  800-WHEN-COMPILED.
             05  800-COMPILED-DATE-YYYY        PIC X(04)   VALUE SPACES.
             05  800-COMPILED-DATE-MM          PIC X(02)   VALUE SPACES.
@@ -20,12 +109,66 @@
             05  800-CURRENT-TIME-MM           PIC X(02)   VALUE SPACES.
             05  800-CURRENT-TIME-SS           PIC X(02)   VALUE SPACES.
             05  FILLER                        PIC X(07)   VALUE SPACES.
+        01  800-END-DATE.
+            05  800-END-DATE-YYYY             PIC X(04)   VALUE SPACES.
+            05  800-END-DATE-MM               PIC X(02)   VALUE SPACES.
+            05  800-END-DATE-DD               PIC X(02)   VALUE SPACES.
+            05  800-END-TIME-HH               PIC X(02)   VALUE SPACES.
+            05  800-END-TIME-MM               PIC X(02)   VALUE SPACES.
+            05  800-END-TIME-SS               PIC X(02)   VALUE SPACES.
+            05  FILLER                        PIC X(07)   VALUE SPACES.
+
+        77  WS-HH-NUM                       PIC 9(02).
+        77  WS-MM-NUM                       PIC 9(02).
+        77  WS-SS-NUM                       PIC 9(02).
+        77  WS-SEG-INICIO                   PIC 9(05) COMP.
+        77  WS-SEG-FIM                      PIC 9(05) COMP.
+        77  WS-SEG-DECORRIDOS               PIC 9(05) COMP.
+        01  WS-TEMPO-DECORRIDO.
+            05  WS-EL-HH                    PIC 9(02).
+            05  FILLER                      PIC X VALUE ':'.
+            05  WS-EL-MM                    PIC 9(02).
+            05  FILLER                      PIC X VALUE ':'.
+            05  WS-EL-SS                    PIC 9(02).
 
         PROCEDURE DIVISION.
-        
+        0000-MAINLINE.
+            PERFORM 1000-INICIALIZAR
+            PERFORM 2000-CAPTURAR-DATAS
+            PERFORM 3000-EXIBIR-DIAGNOSTICO
+            PERFORM 5000-CAPTURAR-FIM
+            PERFORM 6000-CALCULAR-TEMPO-DECORRIDO
+            PERFORM 7000-GRAVAR-AUDITORIA THRU 7000-EXIT
+            PERFORM 7500-IMPRIMIR-RELATORIO THRU 7500-EXIT
+            PERFORM 9000-FINALIZAR
+            GOBACK.
+
+      *-----------------------------------------------------------*
+      * 1000-INICIALIZAR - ABRE O AUDIT-LOG EM MODO EXTEND PARA    *
+      * ACRESCENTAR UMA LINHA POR EXECUCAO, CRIANDO O ARQUIVO NA   *
+      * PRIMEIRA VEZ SE AINDA NAO EXISTIR NO DISCO.                *
+      *-----------------------------------------------------------*
+        1000-INICIALIZAR.
             DISPLAY 'TESTFUNC Start - GnulCobol 2.0.0'
+            OPEN EXTEND AUDIT-LOG
+            IF WS-AL-STATUS = '35'
+                OPEN OUTPUT AUDIT-LOG
+                CLOSE AUDIT-LOG
+                OPEN EXTEND AUDIT-LOG
+            END-IF
+            IF WS-AL-STATUS NOT = '00'
+                PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-IF
+            OPEN OUTPUT REPORT-OUT
+            IF WS-RO-STATUS NOT = '00'
+                PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-IF.
+
+        2000-CAPTURAR-DATAS.
             MOVE FUNCTION WHEN-COMPILED TO 800-WHEN-COMPILED.
             MOVE FUNCTION CURRENT-DATE  TO 800-CURRENT-DATE.
+
+        3000-EXIBIR-DIAGNOSTICO.
             DISPLAY 'TESTFUNC COMPILED = '
                 800-COMPILED-DATE-YYYY '/'
                 800-COMPILED-DATE-MM   '/'
@@ -41,4 +184,139 @@
                 800-CURRENT-TIME-MM   ':'
                 800-CURRENT-TIME-SS
             DISPLAY 'TESTFUNC SUCESSO '
-            STOP RUN.
\ No newline at end of file
+            MOVE 'SUCESSO' TO WS-STATUS-EXECUCAO.
+
+      *-----------------------------------------------------------*
+      * 5000-CAPTURAR-FIM - CAPTURA A HORA IMEDIATAMENTE ANTES DO  *
+      * ENCERRAMENTO, PARA MEDIR O TEMPO TOTAL DE EXECUCAO.        *
+      *-----------------------------------------------------------*
+        5000-CAPTURAR-FIM.
+            MOVE FUNCTION CURRENT-DATE TO 800-END-DATE.
+
+      *-----------------------------------------------------------*
+      * 6000-CALCULAR-TEMPO-DECORRIDO - CONVERTE INICIO E FIM PARA *
+      * SEGUNDOS CORRIDOS NO DIA, SUBTRAI, E MONTA HH:MM:SS.       *
+      *-----------------------------------------------------------*
+        6000-CALCULAR-TEMPO-DECORRIDO.
+            MOVE 800-CURRENT-TIME-HH TO WS-HH-NUM
+            MOVE 800-CURRENT-TIME-MM TO WS-MM-NUM
+            MOVE 800-CURRENT-TIME-SS TO WS-SS-NUM
+            COMPUTE WS-SEG-INICIO =
+                (WS-HH-NUM * 3600) + (WS-MM-NUM * 60) + WS-SS-NUM
+            MOVE 800-END-TIME-HH TO WS-HH-NUM
+            MOVE 800-END-TIME-MM TO WS-MM-NUM
+            MOVE 800-END-TIME-SS TO WS-SS-NUM
+            COMPUTE WS-SEG-FIM =
+                (WS-HH-NUM * 3600) + (WS-MM-NUM * 60) + WS-SS-NUM
+            IF WS-SEG-FIM >= WS-SEG-INICIO
+                COMPUTE WS-SEG-DECORRIDOS = WS-SEG-FIM - WS-SEG-INICIO
+            ELSE
+      * EXECUCAO ATRAVESSOU A MEIA-NOITE
+                COMPUTE WS-SEG-DECORRIDOS =
+                    WS-SEG-FIM - WS-SEG-INICIO + 86400
+            END-IF
+            DIVIDE WS-SEG-DECORRIDOS BY 3600
+                GIVING WS-EL-HH
+                REMAINDER WS-SEG-DECORRIDOS
+            DIVIDE WS-SEG-DECORRIDOS BY 60
+                GIVING WS-EL-MM
+                REMAINDER WS-EL-SS
+            DISPLAY 'TESTFUNC ELAPSED = ' WS-TEMPO-DECORRIDO.
+
+      *-----------------------------------------------------------*
+      * 7000-GRAVAR-AUDITORIA - ACRESCENTA UMA LINHA NO AUDIT-LOG  *
+      * COM O PROGRAMA, A COMPILACAO, A EXECUCAO E O STATUS FINAL, *
+      * PARA QUE A EXECUCAO FIQUE REGISTRADA ALEM DO CONSOLE.      *
+      *-----------------------------------------------------------*
+        7000-GRAVAR-AUDITORIA.
+            MOVE 'TESTEFUNC' TO AL-PROGRAMA
+            STRING 800-COMPILED-DATE-YYYY '/'
+                800-COMPILED-DATE-MM   '/'
+                800-COMPILED-DATE-DD
+                DELIMITED BY SIZE INTO AL-DATA-COMPILACAO
+            STRING 800-COMPILED-TIME-HH ':'
+                800-COMPILED-TIME-MM   ':'
+                800-COMPILED-TIME-SS
+                DELIMITED BY SIZE INTO AL-HORA-COMPILACAO
+            STRING 800-CURRENT-DATE-YYYY '/'
+                800-CURRENT-DATE-MM   '/'
+                800-CURRENT-DATE-DD
+                DELIMITED BY SIZE INTO AL-DATA-EXECUCAO
+            STRING 800-CURRENT-TIME-HH ':'
+                800-CURRENT-TIME-MM   ':'
+                800-CURRENT-TIME-SS
+                DELIMITED BY SIZE INTO AL-HORA-EXECUCAO
+            MOVE WS-TEMPO-DECORRIDO TO AL-TEMPO-DECORRIDO
+            MOVE WS-STATUS-EXECUCAO TO AL-STATUS
+            WRITE AL-REGISTRO
+            IF WS-AL-STATUS NOT = '00'
+                PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-IF.
+        7000-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 7500-IMPRIMIR-RELATORIO - MONTA O RELATORIO DE DIAGNOSTICO *
+      * (CABECALHO, DETALHE E RODAPE) NO REPORT-OUT, REUTILIZANDO  *
+      * AS DATAS/HORAS JA FORMATADAS PARA O AUDIT-LOG EM 7000.     *
+      *-----------------------------------------------------------*
+        7500-IMPRIMIR-RELATORIO.
+            MOVE WS-REL-CABECALHO TO RO-LINHA
+            WRITE RO-LINHA
+            IF WS-RO-STATUS NOT = '00'
+                PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-IF
+            MOVE WS-REL-LINHA-BRANCO TO RO-LINHA
+            WRITE RO-LINHA
+            IF WS-RO-STATUS NOT = '00'
+                PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-IF
+            MOVE AL-DATA-COMPILACAO TO WR-DET-COMP-DATA
+            MOVE AL-HORA-COMPILACAO TO WR-DET-COMP-HORA
+            MOVE WS-REL-DET-COMPILADO TO RO-LINHA
+            WRITE RO-LINHA
+            IF WS-RO-STATUS NOT = '00'
+                PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-IF
+            MOVE AL-DATA-EXECUCAO TO WR-DET-EXEC-DATA
+            MOVE AL-HORA-EXECUCAO TO WR-DET-EXEC-HORA
+            MOVE WS-REL-DET-EXECUTADO TO RO-LINHA
+            WRITE RO-LINHA
+            IF WS-RO-STATUS NOT = '00'
+                PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-IF
+            MOVE WS-TEMPO-DECORRIDO TO WR-DET-ELAPSED
+            MOVE WS-REL-DET-ELAPSED TO RO-LINHA
+            WRITE RO-LINHA
+            IF WS-RO-STATUS NOT = '00'
+                PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-IF
+            MOVE WS-REL-LINHA-BRANCO TO RO-LINHA
+            WRITE RO-LINHA
+            IF WS-RO-STATUS NOT = '00'
+                PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-IF
+            MOVE WS-STATUS-EXECUCAO TO WR-STATUS
+            MOVE WS-REL-RODAPE TO RO-LINHA
+            WRITE RO-LINHA
+            IF WS-RO-STATUS NOT = '00'
+                PERFORM 8000-TRATAR-ERRO-ARQUIVO
+            END-IF.
+        7500-EXIT.
+            EXIT.
+
+      *-----------------------------------------------------------*
+      * 8000-TRATAR-ERRO-ARQUIVO - TRATAMENTO PADRAO DE ERRO DE    *
+      * E/S NO AUDIT-LOG OU NO REPORT-OUT.  ESTES SAO REGISTROS DE *
+      * APOIO (AUDITORIA E IMPRESSAO), NAO A UNICA FONTE DE DADOS  *
+      * DO DIAGNOSTICO, ENTAO UM ERRO AQUI E REGISTRADO NO CONSOLE *
+      * E O DIAGNOSTICO CONTINUA EM VEZ DE ABORTAR O JOB.          *
+      *-----------------------------------------------------------*
+        8000-TRATAR-ERRO-ARQUIVO.
+            DISPLAY 'ERRO DE E/S EM AUDIT-LOG/REPORT-OUT'
+            DISPLAY '  AUDIT-LOG  STATUS = ' WS-AL-STATUS
+            DISPLAY '  REPORT-OUT STATUS = ' WS-RO-STATUS.
+
+        9000-FINALIZAR.
+            CLOSE AUDIT-LOG
+            CLOSE REPORT-OUT.
