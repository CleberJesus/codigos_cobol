@@ -0,0 +1,19 @@
+      ******************************************************************
+      * NAMEREC.CPY
+      * AUTOR: CLEBER BIANCHI CAVALCANTE DE JESUS
+      * DATA:  22/04/2024
+      *-----------------------------------------------------------------
+      * LAYOUT PADRAO DO REGISTRO DE NOME.  USADO PELO ARQUIVO
+      * NAME-MASTER E POR QUALQUER PROGRAMA QUE PRECISE MANIPULAR
+      * NOMES DE CLIENTES/VISITANTES, PARA EVITAR QUE CADA PROGRAMA
+      * REDECLARE O CAMPO COM UM TAMANHO DIFERENTE.
+      *
+      * NM-SEQUENCIA E A CHAVE PRIMARIA DO ARQUIVO NAME-MASTER (UNICA,
+      * ATRIBUIDA NA GRAVACAO). NM-NOME E CHAVE ALTERNATIVA COM
+      * DUPLICATAS PERMITIDAS, USADA PARA CONSULTAR SE UM NOME JA
+      * CONSTA NO ARQUIVO SEM IMPEDIR QUE DOIS REGISTROS DIFERENTES
+      * COMPARTILHEM O MESMO NOME (05/05/2024).
+      ******************************************************************
+        01  NM-REGISTRO.
+            05  NM-SEQUENCIA            PIC 9(06).
+            05  NM-NOME                 PIC X(30).
